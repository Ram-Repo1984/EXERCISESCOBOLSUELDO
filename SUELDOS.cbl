@@ -1,87 +1,793 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:   Clasifica postulantes por anos de experiencia,
+      *            calcula sueldo mensual/anual y bono, emite el
+      *            reporte de nomina, el listado de excepciones, el
+      *            archivo de salida para Contaduria y la bitacora
+      *            de auditoria de la corrida.
       * Tectonics: cobc
+      ******************************************************************
+      * Modificaciones:
+      *  - Lectura de postulantes desde archivo de entrada en lugar
+      *    de la tabla fija WSV-POSTULANTES.
+      *  - Reporte impreso de nomina con encabezados, quiebre de
+      *    pagina y totales en lugar de solo DISPLAY.
+      *  - Bono definido para 7 a 10 anos y para mas de 10 anos.
+      *  - Nueva categoria STAFF para postulantes de 10 anos o mas.
+      *  - Validacion de postulantes (nombre en blanco, experiencia
+      *    no numerica, duplicados) con listado de excepciones.
+      *  - Totales de control por categoria y montos al cierre.
+      *  - Tabla de sueldos cargada desde archivo de tarifas.
+      *  - Archivo de salida para el sistema de Contaduria.
+      *  - Checkpoint/restart por postulante procesado.
+      *  - Bitacora de auditoria de la corrida.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-POSTULANTES  ASSIGN TO "POSTULAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-FS-POSTULANTES.
+
+           SELECT FD-TARIFAS      ASSIGN TO "TARIFAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-FS-TARIFAS.
+
+           SELECT FD-REPORTE      ASSIGN TO "SUELDOR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-FS-REPORTE.
+
+           SELECT FD-EXCEPCIONES  ASSIGN TO "SUELEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-FS-EXCEPCIONES.
+
+           SELECT FD-SALIDA-CONTA ASSIGN TO "SUELDOC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-FS-SALIDA-CONTA.
+
+           SELECT FD-CHECKPOINT   ASSIGN TO "SUELCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-FS-CHECKPOINT.
+
+           SELECT FD-AUDITORIA    ASSIGN TO "SUELAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-FS-AUDITORIA.
+
+           SELECT FD-NOMBRES-CONFIRMADOS ASSIGN TO "SUELCKN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-FS-NOMBRES-CKP.
+
        DATA DIVISION.
        FILE SECTION.
+
+       FD  FD-POSTULANTES
+           LABEL RECORDS ARE STANDARD.
+       01  FD-POSTULANTE-REC.
+           05  FD-POS-NOMBRE            PIC X(05).
+           05  FD-POS-EXPERIENCIA       PIC X(02).
+
+       FD  FD-TARIFAS
+           LABEL RECORDS ARE STANDARD.
+       01  FD-TARIFA-REC.
+           05  FD-TAR-TIPO              PIC X(01).
+           05  FD-TAR-VALOR             PIC X(16).
+
+       FD  FD-REPORTE
+           LABEL RECORDS ARE STANDARD.
+       01  FD-REPORTE-REC               PIC X(80).
+
+       FD  FD-EXCEPCIONES
+           LABEL RECORDS ARE STANDARD.
+       01  FD-EXCEPCION-REC             PIC X(80).
+
+       FD  FD-SALIDA-CONTA
+           LABEL RECORDS ARE STANDARD.
+       01  FD-SALIDA-REC.
+           05  FD-SAL-NOMBRE            PIC X(05).
+           05  FD-SAL-CATEGORIA         PIC X(06).
+           05  FD-SAL-SUELDO            PIC 9(06).
+           05  FD-SAL-ANUAL             PIC 9(08).
+           05  FD-SAL-BONO              PIC 9(06).
+
+      * El checkpoint se graba por agregado (WRITE) durante toda la
+      * corrida en lugar de reabrirse en cada postulante; el ultimo
+      * registro de la bitacora es el que refleja el estado vigente,
+      * incluyendo los totales de control y la pagina del reporte,
+      * para que un reinicio los recupere tal como estaban al
+      * momento de la interrupcion.
+       FD  FD-CHECKPOINT
+           LABEL RECORDS ARE STANDARD.
+       01  FD-CHECKPOINT-REC.
+           05  FD-CKP-ESTADO            PIC X(01).
+           05  FD-CKP-CONTADOR          PIC 9(06).
+           05  FD-CKP-TOT-JUNIOR        PIC 9(06).
+           05  FD-CKP-TOT-SEMISR        PIC 9(06).
+           05  FD-CKP-TOT-SENIOR        PIC 9(06).
+           05  FD-CKP-TOT-PRINCIPAL     PIC 9(06).
+           05  FD-CKP-TOT-RECHAZADOS    PIC 9(06).
+           05  FD-CKP-TOT-PROCESADOS    PIC 9(06).
+           05  FD-CKP-TOT-SUELDO-ANUAL  PIC 9(12).
+           05  FD-CKP-TOT-BONO          PIC 9(10).
+           05  FD-CKP-NRO-PAGINA        PIC 9(04).
+
+       FD  FD-AUDITORIA
+           LABEL RECORDS ARE STANDARD.
+       01  FD-AUDIT-REC                 PIC X(100).
+
+      * Nombres de postulantes ya confirmados como validos, para que
+      * el control de duplicados sobreviva a un reinicio.
+       FD  FD-NOMBRES-CONFIRMADOS
+           LABEL RECORDS ARE STANDARD.
+       01  FD-NOMCKP-REC                PIC X(05).
+
        WORKING-STORAGE SECTION.
-           01 WSC-CONSTANTES.
-               05 WSC-SENIORITY.
-                   10 WSC-SENIOR PIC X(06) VALUE 'SENIOR'.
-                   10 WSC-SEMISR PIC X(06) VALUE 'SEMISR'.
-                   10 WSC-JUNIOR PIC X(06) VALUE 'JUNIOR'.
-           01 WSC-SUELDOS.
-               03 WSC-SENIORS      PIC 9(06) VALUE 200000.
-               03 WSC-SEMI-SENIOR  PIC 9(06) VALUE 160000.
-               03 WSC-JUNIORS      PIC 9(06) VALUE 110000.
-
-           01 WSV-VARIABLES.
-               05 WSV-POSTULANTES.
-                   10 WSV-POSTU1.
-                       15 WSV-NOMBRE1            PIC X(5) VALUE 'PEDRO'.
-                       15 WSV-EXPERIENCIA1       PIC 9(02) VALUE 00.
-                       15 WSV-SUELDO1            PIC 9(06).
-                       15 WSV-SUELDO-ANUAL1      PIC 9(08).
-                       15 WSV-BONO1              PIC 9(06).
-                   10 WSV-POSTU2.
-                       15 WSV-NOMBRE2            PIC X(5) VALUE 'SOFIA'.
-                       15 WSV-EXPERIENCIA2       PIC 9(02) VALUE 02.
-                       15 WSV-SUELDO2            PIC 9(06).
-                       15 WSV-SUELDO-ANUAL2      PIC 9(08).
-                       15 WSV-BONO2              PIC 9(06).
-                   10 WSV-POSTU3.
-                       15 WSV-NOMBRE3            PIC X(5) VALUE 'LALA'.
-                       15 WSV-EXPERIENCIA3       PIC 9(02) VALUE 05.
-                       15 WSV-SUELDO3            PIC 9(06).
-                       15 WSV-SUELDO-ANUAL3      PIC 9(08).
-                       15 WSV-BONO3              PIC 9(06).
-
-               05 WSV-POSTULANTE-AUX.
-                  10 WSV-NOMBRE-AUX         PIC X(5).
-                  10 WSV-EXPERIENCIA-AUX    PIC 9(02).
-                     88 WSS-EXP-JUNIOR      VALUE 0 1 2.
-                     88 WSS-EXP-SEMISR      VALUE 3 4 5.
-                  10 WSV-SUELDO-AUX         PIC 9(06).
-                  10 WSV-SUELDO-ANUAL-AUX   PIC 9(08).
-                  10 WSV-BONO-AUX           PIC 9(06).
+           01  WSV-FS-POSTULANTES       PIC X(02) VALUE '00'.
+           01  WSV-FS-TARIFAS           PIC X(02) VALUE '00'.
+           01  WSV-FS-REPORTE           PIC X(02) VALUE '00'.
+           01  WSV-FS-EXCEPCIONES       PIC X(02) VALUE '00'.
+           01  WSV-FS-SALIDA-CONTA      PIC X(02) VALUE '00'.
+           01  WSV-FS-CHECKPOINT        PIC X(02) VALUE '00'.
+           01  WSV-FS-AUDITORIA         PIC X(02) VALUE '00'.
+           01  WSV-FS-NOMBRES-CKP       PIC X(02) VALUE '00'.
+
+           01  WSC-CONSTANTES.
+               05  WSC-SENIORITY.
+                   10  WSC-SENIOR       PIC X(06) VALUE 'SENIOR'.
+                   10  WSC-SEMISR       PIC X(06) VALUE 'SEMISR'.
+                   10  WSC-JUNIOR       PIC X(06) VALUE 'JUNIOR'.
+                   10  WSC-PRINCIPAL    PIC X(06) VALUE 'STAFF '.
+               05  WSC-INTERVALO-CHECKPOINT PIC 9(02) VALUE 1.
+               05  WSC-MAX-LINEAS-PAGINA    PIC 9(02) VALUE 20.
+               05  WSC-TARIFA-DEFAULT-VERS  PIC X(10)
+                                             VALUE 'DEFAULT001'.
+
+      * Tabla de sueldos: se carga en 12-CARGAR-TARIFAS desde el
+      * archivo de tarifas (WSC-TARIFA-VERSION identifica la version
+      * de tarifas vigente para la corrida, usada en la auditoria).
+           01  WSC-SUELDOS.
+               03  WSC-SENIORS          PIC 9(06) VALUE 200000.
+               03  WSC-SEMI-SENIOR      PIC 9(06) VALUE 160000.
+               03  WSC-JUNIORS          PIC 9(06) VALUE 110000.
+               03  WSC-PRINCIPALES      PIC 9(06) VALUE 280000.
+           01  WSC-TARIFA-VERSION       PIC X(10) VALUE SPACES.
+
+           01  WSC-TABLA-TARIFAS.
+               05  WSC-TARIFA OCCURS 4 TIMES
+                              INDEXED BY WSC-IDX-TAR.
+                   10  WSC-TAR-CODIGO   PIC X(06).
+                   10  WSC-TAR-MONTO    PIC 9(06).
+           01  WSC-CANT-TARIFAS         PIC 9(02) VALUE 0.
+
+           01  WSV-VARIABLES.
+               05  WSV-POSTULANTE-AUX.
+                   10  WSV-NOMBRE-AUX         PIC X(05).
+                   10  WSV-EXPERIENCIA-RAW    PIC X(02).
+                   10  WSV-EXPERIENCIA-AUX    PIC 9(02).
+                       88  WSS-EXP-JUNIOR     VALUE 0 THRU 2.
+                       88  WSS-EXP-SEMISR     VALUE 3 THRU 5.
+                       88  WSS-EXP-SENIOR     VALUE 6 THRU 9.
+                       88  WSS-EXP-PRINCIPAL  VALUE 10 THRU 99.
+                   10  WSV-SUELDO-AUX         PIC 9(06).
+                   10  WSV-SUELDO-ANUAL-AUX   PIC 9(08).
+                   10  WSV-BONO-AUX           PIC 9(06).
+                   10  WSV-CATEGORIA-AUX      PIC X(06).
+
+           01  WSV-SWITCHES.
+               05  WSV-SW-FIN-ARCHIVO          PIC X(01) VALUE 'N'.
+                   88  WSS-FIN-ARCHIVO         VALUE 'S'.
+               05  WSV-SW-REGISTRO-OK          PIC X(01) VALUE 'S'.
+                   88  WSS-REGISTRO-VALIDO     VALUE 'S'.
+                   88  WSS-REGISTRO-INVALIDO   VALUE 'N'.
+               05  WSV-SW-DUPLICADO            PIC X(01) VALUE 'N'.
+                   88  WSS-DUPLICADO-HALLADO   VALUE 'S'.
+                   88  WSS-DUPLICADO-NO-HALLADO VALUE 'N'.
+
+           01  WSV-MOTIVO-RECHAZO       PIC X(40).
+
+      * Control de duplicados a lo largo de la corrida (incluyendo
+      * reinicios). El tope de la tabla acompana el ancho de
+      * WSV-CANT-LEIDOS: un lote puede traer cualquier cantidad de
+      * postulantes desde que vienen de archivo; un lote que alcance
+      * el tope deja de poder verificar duplicados contra nombres
+      * adicionales y esos postulantes se rechazan explicitamente en
+      * lugar de desbordar la tabla. Cada nombre confirmado se graba
+      * ademas en FD-NOMBRES-CONFIRMADOS ("SUELCKN") para que un
+      * reinicio reconstruya esta tabla antes de seguir leyendo.
+           01  WSV-CONTROL-DUPLICADOS.
+               05  WSV-NOMBRE-LEIDO OCCURS 9999 TIMES PIC X(05).
+           01  WSV-CANT-LEIDOS          PIC 9(04) VALUE 0.
+           01  WSV-IDX-DUP              PIC 9(04) VALUE 0.
+
+      * Control de restart/checkpoint.
+           01  WSV-CANT-A-SALTAR        PIC 9(06) VALUE 0.
+           01  WSV-CANT-SALTADOS        PIC 9(06) VALUE 0.
+           01  WSV-CANT-ACUM-CHECKPOINT PIC 9(06) VALUE 0.
+           01  WSV-SW-CHECKPOINT-ESTADO PIC X(01) VALUE 'P'.
+           01  WSV-CKP-ULTIMO-ESTADO    PIC X(01) VALUE 'C'.
+           01  WSV-COCIENTE-CKP         PIC 9(06) VALUE 0.
+           01  WSV-RESIDUO-CKP          PIC 9(02) VALUE 0.
+
+      * Totales de control / reconciliacion.
+           01  WSV-TOTALES-CONTROL.
+               05  WSV-TOT-JUNIOR       PIC 9(06) VALUE 0.
+               05  WSV-TOT-SEMISR       PIC 9(06) VALUE 0.
+               05  WSV-TOT-SENIOR       PIC 9(06) VALUE 0.
+               05  WSV-TOT-PRINCIPAL    PIC 9(06) VALUE 0.
+               05  WSV-TOT-RECHAZADOS   PIC 9(06) VALUE 0.
+               05  WSV-TOT-PROCESADOS   PIC 9(06) VALUE 0.
+               05  WSV-TOT-SUELDO-ANUAL PIC 9(12) VALUE 0.
+               05  WSV-TOT-BONO         PIC 9(10) VALUE 0.
+
+      * Control de paginacion del reporte.
+           01  WSV-NRO-PAGINA           PIC 9(04) VALUE 0.
+           01  WSV-CANT-LINEAS-PAGINA   PIC 9(02) VALUE 99.
+
+      * Fecha, hora y usuario de la corrida (para auditoria).
+           01  WSV-FECHA-CORRIDA        PIC X(08).
+           01  WSV-HORA-CORRIDA         PIC X(06).
+           01  WSV-USUARIO-CORRIDA      PIC X(08) VALUE SPACES.
+
+      * Lineas de impresion.
+           01  WSV-LINEA-ENCABEZADO-1   PIC X(80).
+           01  WSV-LINEA-ENCABEZADO-2   PIC X(80).
+           01  WSV-LINEA-ENCABEZADO-3   PIC X(80).
+           01  WSV-LINEA-EN-BLANCO      PIC X(80) VALUE SPACES.
+
+           01  WSV-LINEA-DETALLE.
+               05  WSV-LD-NOMBRE        PIC X(05).
+               05  FILLER               PIC X(03) VALUE SPACES.
+               05  WSV-LD-CATEGORIA     PIC X(06).
+               05  FILLER               PIC X(03) VALUE SPACES.
+               05  WSV-LD-SUELDO        PIC Z,ZZZ,ZZ9.
+               05  FILLER               PIC X(04) VALUE SPACES.
+               05  WSV-LD-ANUAL         PIC ZZ,ZZZ,ZZ9.
+               05  FILLER               PIC X(04) VALUE SPACES.
+               05  WSV-LD-BONO          PIC Z,ZZZ,ZZ9.
+               05  FILLER               PIC X(28) VALUE SPACES.
+
+      * Ancho total 80 columnas: WSV-LT-ANUAL/WSV-LT-BONO se dimensionan
+      * igual que WSV-TOT-SUELDO-ANUAL PIC 9(12)/WSV-TOT-BONO PIC 9(10)
+      * (ver WSV-TOTALES-CONTROL) para que el MOVE no trunque los
+      * digitos altos en un lote grande.
+           01  WSV-LINEA-TOTAL.
+               05  FILLER               PIC X(24)
+                                     VALUE 'TOTAL GENERAL DEL LOTE:'.
+               05  FILLER               PIC X(02) VALUE SPACES.
+               05  WSV-LT-ANUAL         PIC ZZZ,ZZZ,ZZZ,ZZ9.
+               05  FILLER               PIC X(04) VALUE SPACES.
+               05  WSV-LT-BONO          PIC Z,ZZZ,ZZZ,ZZ9.
+               05  FILLER               PIC X(22) VALUE SPACES.
+
+           01  WSV-LINEA-EXCEPCION.
+               05  WSV-LE-NOMBRE        PIC X(05).
+               05  FILLER               PIC X(03) VALUE SPACES.
+               05  WSV-LE-EXPERIENCIA   PIC X(02).
+               05  FILLER               PIC X(03) VALUE SPACES.
+               05  WSV-LE-MOTIVO        PIC X(40).
+               05  FILLER               PIC X(27) VALUE SPACES.
+
+           01  WSV-LINEA-CONTROL-TOTALES.
+               05  FILLER               PIC X(20)
+                                         VALUE '** CONTROL TOTALES'.
+               05  FILLER               PIC X(60) VALUE SPACES.
+
+      * Ancho total 79 columnas: debe entrar en FD-REPORTE-REC PIC X(80).
+           01  WSV-LINEA-CANTIDADES.
+               05  FILLER               PIC X(07) VALUE 'JUNIOR '.
+               05  WSV-LC-JUNIOR        PIC ZZZ,ZZ9.
+               05  FILLER               PIC X(02) VALUE SPACES.
+               05  FILLER               PIC X(07) VALUE 'SEMISR '.
+               05  WSV-LC-SEMISR        PIC ZZZ,ZZ9.
+               05  FILLER               PIC X(02) VALUE SPACES.
+               05  FILLER               PIC X(07) VALUE 'SENIOR '.
+               05  WSV-LC-SENIOR        PIC ZZZ,ZZ9.
+               05  FILLER               PIC X(02) VALUE SPACES.
+               05  FILLER               PIC X(07) VALUE 'STAFF  '.
+               05  WSV-LC-PRINCIPAL     PIC ZZZ,ZZ9.
+               05  FILLER               PIC X(02) VALUE SPACES.
+               05  FILLER               PIC X(05) VALUE 'RECH '.
+               05  WSV-LC-RECHAZADOS    PIC ZZZ,ZZ9.
+               05  FILLER               PIC X(03) VALUE SPACES.
+
+           01  WSV-LINEA-AUDITORIA.
+               05  WSV-AUD-FECHA        PIC X(08).
+               05  FILLER               PIC X(01) VALUE SPACE.
+               05  WSV-AUD-HORA         PIC X(06).
+               05  FILLER               PIC X(01) VALUE SPACE.
+               05  WSV-AUD-USUARIO      PIC X(08).
+               05  FILLER               PIC X(01) VALUE SPACE.
+               05  WSV-AUD-PROCESADOS   PIC ZZZZZ9.
+               05  FILLER               PIC X(01) VALUE SPACE.
+               05  WSV-AUD-RECHAZADOS   PIC ZZZZZ9.
+               05  FILLER               PIC X(01) VALUE SPACE.
+               05  WSV-AUD-TOT-ANUAL    PIC ZZZZZZZZZZZ9.
+               05  FILLER               PIC X(01) VALUE SPACE.
+               05  WSV-AUD-TOT-BONO     PIC ZZZZZZZZZ9.
+               05  FILLER               PIC X(01) VALUE SPACE.
+               05  WSV-AUD-VERSION      PIC X(10).
+               05  FILLER               PIC X(18) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
        00-CONTROL.
            PERFORM 10-INICIO.
            PERFORM 20-PROCESO.
+           PERFORM 90-CIERRE.
        STOP RUN.
        00-CONTROL-END.
+       EXIT.
 
        10-INICIO.
            DISPLAY "----------------".
            INITIALIZE WSV-POSTULANTE-AUX.
+           ACCEPT WSV-FECHA-CORRIDA FROM DATE YYYYMMDD.
+           ACCEPT WSV-HORA-CORRIDA FROM TIME.
+           ACCEPT WSV-USUARIO-CORRIDA FROM ENVIRONMENT "USER".
+           PERFORM 13-LEER-CHECKPOINT.
+           IF WSV-CANT-A-SALTAR > 0
+               DISPLAY "REINICIANDO CORRIDA DESDE EL POSTULANTE "
+                       WSV-CANT-A-SALTAR
+      * Se reconstruye la tabla de duplicados antes de abrir
+      * FD-NOMBRES-CONFIRMADOS para agregar (11-ABRIR-ARCHIVOS), ya
+      * que un archivo no puede quedar abierto para lectura y para
+      * agregado al mismo tiempo.
+               PERFORM 14-CARGAR-NOMBRES-CHECKPOINT
+           END-IF.
+           PERFORM 11-ABRIR-ARCHIVOS.
+           PERFORM 12-CARGAR-TARIFAS.
+           IF WSV-CANT-A-SALTAR > 0
+               PERFORM 16-OMITIR-POSTULANTE
+                   UNTIL WSV-CANT-SALTADOS >= WSV-CANT-A-SALTAR
+                      OR WSS-FIN-ARCHIVO
+           END-IF.
+           MOVE WSV-CANT-A-SALTAR TO WSV-CANT-ACUM-CHECKPOINT.
+           PERFORM 15-ESCRIBIR-ENCABEZADO.
        10-INICIO-END.
        EXIT.
 
-       20-PROCESO.
+      *----------------------------------------------------------------
+      * Abre todos los archivos del proceso. En un reinicio (hay un
+      * checkpoint pendiente) el reporte, las excepciones, la salida
+      * a Contaduria y el control de nombres confirmados se abren en
+      * modo EXTEND para conservar lo ya grabado por la corrida
+      * interrumpida; de lo contrario se abren en modo OUTPUT para
+      * empezar un reporte nuevo. El checkpoint y el control de
+      * nombres quedan abiertos durante toda la corrida (se agregan
+      * registros con WRITE a medida que se procesa) en lugar de
+      * reabrirse en cada postulante; se cierran recien al final en
+      * 17B-LIMPIAR-NOMBRES-CHECKPOINT / 17C-LIMPIAR-CHECKPOINT.
+      *----------------------------------------------------------------
+       11-ABRIR-ARCHIVOS.
+           OPEN INPUT FD-POSTULANTES.
+           IF WSV-FS-POSTULANTES NOT = '00'
+               DISPLAY "ERROR FATAL ABRIENDO ARCHIVO DE POSTULANTES, "
+                       "STATUS " WSV-FS-POSTULANTES
+               STOP RUN
+           END-IF.
+           IF WSV-CANT-A-SALTAR > 0
+               OPEN EXTEND FD-REPORTE
+               IF WSV-FS-REPORTE NOT = '00'
+                   DISPLAY "ERROR FATAL ABRIENDO REPORTE, STATUS "
+                           WSV-FS-REPORTE
+                   STOP RUN
+               END-IF
+               OPEN EXTEND FD-EXCEPCIONES
+               IF WSV-FS-EXCEPCIONES NOT = '00'
+                   DISPLAY "ERROR FATAL ABRIENDO EXCEPCIONES, STATUS "
+                           WSV-FS-EXCEPCIONES
+                   STOP RUN
+               END-IF
+               OPEN EXTEND FD-SALIDA-CONTA
+               IF WSV-FS-SALIDA-CONTA NOT = '00'
+                   DISPLAY "ERROR FATAL ABRIENDO SALIDA CONTADURIA, "
+                           "STATUS " WSV-FS-SALIDA-CONTA
+                   STOP RUN
+               END-IF
+               OPEN EXTEND FD-NOMBRES-CONFIRMADOS
+               IF WSV-FS-NOMBRES-CKP = '35'
+                   OPEN OUTPUT FD-NOMBRES-CONFIRMADOS
+               ELSE
+                   IF WSV-FS-NOMBRES-CKP NOT = '00'
+                       DISPLAY "ERROR FATAL ABRIENDO CONTROL DE "
+                               "NOMBRES CONFIRMADOS, STATUS "
+                               WSV-FS-NOMBRES-CKP
+                       STOP RUN
+                   END-IF
+               END-IF
+           ELSE
+               OPEN OUTPUT FD-REPORTE
+               IF WSV-FS-REPORTE NOT = '00'
+                   DISPLAY "ERROR FATAL ABRIENDO REPORTE, STATUS "
+                           WSV-FS-REPORTE
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT FD-EXCEPCIONES
+               IF WSV-FS-EXCEPCIONES NOT = '00'
+                   DISPLAY "ERROR FATAL ABRIENDO EXCEPCIONES, STATUS "
+                           WSV-FS-EXCEPCIONES
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT FD-SALIDA-CONTA
+               IF WSV-FS-SALIDA-CONTA NOT = '00'
+                   DISPLAY "ERROR FATAL ABRIENDO SALIDA CONTADURIA, "
+                           "STATUS " WSV-FS-SALIDA-CONTA
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT FD-NOMBRES-CONFIRMADOS
+               IF WSV-FS-NOMBRES-CKP NOT = '00'
+                   DISPLAY "ERROR FATAL ABRIENDO CONTROL DE NOMBRES "
+                           "CONFIRMADOS, STATUS " WSV-FS-NOMBRES-CKP
+                   STOP RUN
+               END-IF
+           END-IF.
+           OPEN EXTEND FD-CHECKPOINT.
+           IF WSV-FS-CHECKPOINT = '35'
+               OPEN OUTPUT FD-CHECKPOINT
+           ELSE
+               IF WSV-FS-CHECKPOINT NOT = '00'
+                   DISPLAY "ERROR FATAL ABRIENDO CHECKPOINT, STATUS "
+                           WSV-FS-CHECKPOINT
+                   STOP RUN
+               END-IF
+           END-IF.
+       11-ABRIR-ARCHIVOS-END.
+       EXIT.
+
+      *----------------------------------------------------------------
+      * Carga la tabla de sueldos desde el archivo de tarifas. Si el
+      * archivo no existe se conservan las tarifas por defecto.
+      *----------------------------------------------------------------
+       12-CARGAR-TARIFAS.
+           MOVE WSC-TARIFA-DEFAULT-VERS TO WSC-TARIFA-VERSION.
+           OPEN INPUT FD-TARIFAS.
+           IF WSV-FS-TARIFAS = '00'
+               PERFORM 12A-LEER-TARIFA
+                   UNTIL WSV-FS-TARIFAS NOT = '00'
+               CLOSE FD-TARIFAS
+               PERFORM 12B-APLICAR-TARIFAS
+           ELSE
+               DISPLAY "TARIFAS NO DISPONIBLE, SE USAN VALORES "
+                       "POR DEFECTO"
+           END-IF.
+       12-CARGAR-TARIFAS-END.
+       EXIT.
+
+       12A-LEER-TARIFA.
+           READ FD-TARIFAS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF FD-TAR-TIPO = 'V'
+                       MOVE FD-TAR-VALOR(1:10) TO WSC-TARIFA-VERSION
+                   ELSE
+                       IF FD-TAR-VALOR(7:6) IS NOT NUMERIC
+                           DISPLAY "TARIFA INVALIDA PARA "
+                                   FD-TAR-VALOR(1:6)
+                                   ", SE MANTIENE EL VALOR POR DEFECTO"
+                       ELSE
+                           IF WSC-CANT-TARIFAS < 4
+                               ADD 1 TO WSC-CANT-TARIFAS
+                               MOVE FD-TAR-VALOR(1:6)
+                                   TO WSC-TAR-CODIGO(WSC-CANT-TARIFAS)
+                               MOVE FD-TAR-VALOR(7:6)
+                                   TO WSC-TAR-MONTO(WSC-CANT-TARIFAS)
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ.
+       12A-LEER-TARIFA-END.
+       EXIT.
+
+       12B-APLICAR-TARIFAS.
+           SET WSC-IDX-TAR TO 1.
+           PERFORM 12C-APLICAR-UNA-TARIFA
+               UNTIL WSC-IDX-TAR > WSC-CANT-TARIFAS.
+       12B-APLICAR-TARIFAS-END.
+       EXIT.
+
+       12C-APLICAR-UNA-TARIFA.
+           EVALUATE WSC-TAR-CODIGO(WSC-IDX-TAR)
+               WHEN WSC-JUNIOR
+                   MOVE WSC-TAR-MONTO(WSC-IDX-TAR) TO WSC-JUNIORS
+               WHEN WSC-SEMISR
+                   MOVE WSC-TAR-MONTO(WSC-IDX-TAR) TO WSC-SEMI-SENIOR
+               WHEN WSC-SENIOR
+                   MOVE WSC-TAR-MONTO(WSC-IDX-TAR) TO WSC-SENIORS
+               WHEN WSC-PRINCIPAL
+                   MOVE WSC-TAR-MONTO(WSC-IDX-TAR) TO WSC-PRINCIPALES
+           END-EVALUATE.
+           SET WSC-IDX-TAR UP BY 1.
+       12C-APLICAR-UNA-TARIFA-END.
+       EXIT.
+
+      *----------------------------------------------------------------
+      * Lee el checkpoint de una corrida anterior. La bitacora de
+      * checkpoint se graba por agregado durante la corrida (ver
+      * 17-GRABAR-CHECKPOINT), asi que se recorre completa quedandose
+      * con los valores del ultimo registro. Si ese ultimo estado es
+      * 'P' (pendiente/incompleta) se reanuda a partir del postulante
+      * siguiente al ultimo confirmado, restaurando ademas los
+      * totales de control y la pagina del reporte vigentes en ese
+      * momento; si es 'C' (completa) o el archivo no existe, se
+      * arranca desde el primer postulante con los totales en cero.
+      *----------------------------------------------------------------
+       13-LEER-CHECKPOINT.
+           MOVE 0 TO WSV-CANT-A-SALTAR.
+           MOVE 'C' TO WSV-CKP-ULTIMO-ESTADO.
+           OPEN INPUT FD-CHECKPOINT.
+           IF WSV-FS-CHECKPOINT = '00'
+               PERFORM 13A-LEER-REGISTRO-CHECKPOINT
+                   UNTIL WSV-FS-CHECKPOINT NOT = '00'
+               CLOSE FD-CHECKPOINT
+           END-IF.
+           IF WSV-CKP-ULTIMO-ESTADO NOT = 'P'
+               MOVE 0 TO WSV-CANT-A-SALTAR
+           END-IF.
+       13-LEER-CHECKPOINT-END.
+       EXIT.
+
+       13A-LEER-REGISTRO-CHECKPOINT.
+           READ FD-CHECKPOINT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE FD-CKP-ESTADO           TO WSV-CKP-ULTIMO-ESTADO
+                   MOVE FD-CKP-CONTADOR         TO WSV-CANT-A-SALTAR
+                   MOVE FD-CKP-TOT-JUNIOR       TO WSV-TOT-JUNIOR
+                   MOVE FD-CKP-TOT-SEMISR       TO WSV-TOT-SEMISR
+                   MOVE FD-CKP-TOT-SENIOR       TO WSV-TOT-SENIOR
+                   MOVE FD-CKP-TOT-PRINCIPAL    TO WSV-TOT-PRINCIPAL
+                   MOVE FD-CKP-TOT-RECHAZADOS   TO WSV-TOT-RECHAZADOS
+                   MOVE FD-CKP-TOT-PROCESADOS   TO WSV-TOT-PROCESADOS
+                   MOVE FD-CKP-TOT-SUELDO-ANUAL TO WSV-TOT-SUELDO-ANUAL
+                   MOVE FD-CKP-TOT-BONO         TO WSV-TOT-BONO
+                   MOVE FD-CKP-NRO-PAGINA       TO WSV-NRO-PAGINA
+           END-READ.
+       13A-LEER-REGISTRO-CHECKPOINT-END.
+       EXIT.
 
-           MOVE WSV-POSTU1 TO WSV-POSTULANTE-AUX.
-           PERFORM 25-EVALUAR.
-           PERFORM 30-CALCULAR-SUELDO.
+      *----------------------------------------------------------------
+      * Reconstruye la tabla de nombres ya confirmados (control de
+      * duplicados) a partir de FD-NOMBRES-CONFIRMADOS, para que un
+      * reinicio detecte como duplicado un postulante que ya habia
+      * sido confirmado antes de la interrupcion.
+      *----------------------------------------------------------------
+       14-CARGAR-NOMBRES-CHECKPOINT.
+           OPEN INPUT FD-NOMBRES-CONFIRMADOS.
+           IF WSV-FS-NOMBRES-CKP = '00'
+               PERFORM 14A-LEER-NOMBRE-CHECKPOINT
+                   UNTIL WSV-FS-NOMBRES-CKP NOT = '00'
+               CLOSE FD-NOMBRES-CONFIRMADOS
+           END-IF.
+       14-CARGAR-NOMBRES-CHECKPOINT-END.
+       EXIT.
 
-           MOVE WSV-POSTU2 TO WSV-POSTULANTE-AUX.
-           PERFORM 25-EVALUAR.
-           PERFORM 30-CALCULAR-SUELDO.
+       14A-LEER-NOMBRE-CHECKPOINT.
+           READ FD-NOMBRES-CONFIRMADOS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WSV-CANT-LEIDOS < 9999
+                       ADD 1 TO WSV-CANT-LEIDOS
+                       MOVE FD-NOMCKP-REC
+                           TO WSV-NOMBRE-LEIDO(WSV-CANT-LEIDOS)
+                   END-IF
+           END-READ.
+       14A-LEER-NOMBRE-CHECKPOINT-END.
+       EXIT.
 
-           MOVE WSV-POSTU3 TO WSV-POSTULANTE-AUX.
-           PERFORM 25-EVALUAR.
-           PERFORM 30-CALCULAR-SUELDO.
+      *----------------------------------------------------------------
+      * Descarta un registro de entrada sin procesarlo (usado al
+      * reanudar una corrida desde el checkpoint).
+      *----------------------------------------------------------------
+       16-OMITIR-POSTULANTE.
+           READ FD-POSTULANTES
+               AT END
+                   SET WSS-FIN-ARCHIVO TO TRUE
+           END-READ.
+           ADD 1 TO WSV-CANT-SALTADOS.
+       16-OMITIR-POSTULANTE-END.
+       EXIT.
 
+      *----------------------------------------------------------------
+      * Agrega un registro a la bitacora de checkpoint con el estado,
+      * el contador, los totales de control y la pagina del reporte
+      * vigentes. FD-CHECKPOINT queda abierto durante toda la corrida
+      * (ver 11-ABRIR-ARCHIVOS), asi que aqui solo se escribe; el
+      * archivo se cierra y se vacia al final en
+      * 17C-LIMPIAR-CHECKPOINT.
+      *----------------------------------------------------------------
+       17-GRABAR-CHECKPOINT.
+           MOVE WSV-SW-CHECKPOINT-ESTADO TO FD-CKP-ESTADO.
+           MOVE WSV-CANT-ACUM-CHECKPOINT TO FD-CKP-CONTADOR.
+           MOVE WSV-TOT-JUNIOR           TO FD-CKP-TOT-JUNIOR.
+           MOVE WSV-TOT-SEMISR           TO FD-CKP-TOT-SEMISR.
+           MOVE WSV-TOT-SENIOR           TO FD-CKP-TOT-SENIOR.
+           MOVE WSV-TOT-PRINCIPAL        TO FD-CKP-TOT-PRINCIPAL.
+           MOVE WSV-TOT-RECHAZADOS       TO FD-CKP-TOT-RECHAZADOS.
+           MOVE WSV-TOT-PROCESADOS       TO FD-CKP-TOT-PROCESADOS.
+           MOVE WSV-TOT-SUELDO-ANUAL     TO FD-CKP-TOT-SUELDO-ANUAL.
+           MOVE WSV-TOT-BONO             TO FD-CKP-TOT-BONO.
+           MOVE WSV-NRO-PAGINA           TO FD-CKP-NRO-PAGINA.
+           WRITE FD-CHECKPOINT-REC.
+       17-GRABAR-CHECKPOINT-END.
+       EXIT.
 
+      *----------------------------------------------------------------
+      * Vacia el archivo de nombres confirmados al cerrar una corrida
+      * completa, para que la proxima corrida arranque con la tabla
+      * de duplicados vacia. FD-NOMBRES-CONFIRMADOS quedo abierto
+      * para agregado durante toda la corrida (ver 11-ABRIR-ARCHIVOS),
+      * asi que primero se cierra y luego se reabre en OUTPUT para
+      * truncarlo.
+      *----------------------------------------------------------------
+       17B-LIMPIAR-NOMBRES-CHECKPOINT.
+           CLOSE FD-NOMBRES-CONFIRMADOS.
+           OPEN OUTPUT FD-NOMBRES-CONFIRMADOS.
+           CLOSE FD-NOMBRES-CONFIRMADOS.
+       17B-LIMPIAR-NOMBRES-CHECKPOINT-END.
+       EXIT.
 
+      *----------------------------------------------------------------
+      * Cierra y vacia la bitacora de checkpoint al cerrar una
+      * corrida completa, ya que los registros se agregan (WRITE)
+      * durante la corrida en lugar de reescribirse en el lugar; la
+      * proxima corrida debe arrancar sin checkpoint pendiente.
+      *----------------------------------------------------------------
+       17C-LIMPIAR-CHECKPOINT.
+           CLOSE FD-CHECKPOINT.
+           OPEN OUTPUT FD-CHECKPOINT.
+           CLOSE FD-CHECKPOINT.
+       17C-LIMPIAR-CHECKPOINT-END.
+       EXIT.
+
+      *----------------------------------------------------------------
+      * Escribe los encabezados del reporte de nomina (y rompe de
+      * pagina cuando se alcanza el maximo de lineas).
+      *----------------------------------------------------------------
+       15-ESCRIBIR-ENCABEZADO.
+           ADD 1 TO WSV-NRO-PAGINA.
+           MOVE SPACES TO WSV-LINEA-ENCABEZADO-1.
+           STRING "REPORTE DE NOMINA - PAGINA " DELIMITED BY SIZE
+                  WSV-NRO-PAGINA DELIMITED BY SIZE
+                  INTO WSV-LINEA-ENCABEZADO-1.
+           MOVE "NOMBRE  CATEGORIA  SUELDO      ANUAL       BONO"
+               TO WSV-LINEA-ENCABEZADO-2.
+           MOVE "----------------------------------------------"
+               TO WSV-LINEA-ENCABEZADO-3.
+           WRITE FD-REPORTE-REC FROM WSV-LINEA-ENCABEZADO-1.
+           WRITE FD-REPORTE-REC FROM WSV-LINEA-EN-BLANCO.
+           WRITE FD-REPORTE-REC FROM WSV-LINEA-ENCABEZADO-2.
+           WRITE FD-REPORTE-REC FROM WSV-LINEA-ENCABEZADO-3.
+           MOVE 0 TO WSV-CANT-LINEAS-PAGINA.
+       15-ESCRIBIR-ENCABEZADO-END.
+       EXIT.
+
+       20-PROCESO.
+           PERFORM 21-LEER-POSTULANTE.
+           PERFORM 24-PROCESAR-POSTULANTE
+               UNTIL WSS-FIN-ARCHIVO.
        20-PROCESO-END.
        EXIT.
 
+      *----------------------------------------------------------------
+      * Lee un postulante del archivo de entrada.
+      *----------------------------------------------------------------
+       21-LEER-POSTULANTE.
+           INITIALIZE WSV-POSTULANTE-AUX.
+           READ FD-POSTULANTES
+               AT END
+                   SET WSS-FIN-ARCHIVO TO TRUE
+               NOT AT END
+                   MOVE FD-POS-NOMBRE       TO WSV-NOMBRE-AUX
+                   MOVE FD-POS-EXPERIENCIA  TO WSV-EXPERIENCIA-RAW
+           END-READ.
+       21-LEER-POSTULANTE-END.
+       EXIT.
+
+      *----------------------------------------------------------------
+      * Valida el registro leido: nombre en blanco, experiencia no
+      * numerica (o negativa) y postulante duplicado en el lote.
+      *----------------------------------------------------------------
+       22-VALIDAR-POSTULANTE.
+           MOVE SPACES TO WSV-MOTIVO-RECHAZO.
+           SET WSS-REGISTRO-VALIDO TO TRUE.
+           SET WSS-DUPLICADO-NO-HALLADO TO TRUE.
+
+           IF WSV-NOMBRE-AUX = SPACES OR LOW-VALUES
+               SET WSS-REGISTRO-INVALIDO TO TRUE
+               MOVE "NOMBRE EN BLANCO" TO WSV-MOTIVO-RECHAZO
+           END-IF.
+
+           IF WSS-REGISTRO-VALIDO
+               IF WSV-EXPERIENCIA-RAW IS NOT NUMERIC
+                   SET WSS-REGISTRO-INVALIDO TO TRUE
+                   MOVE "EXPERIENCIA NO NUMERICA O NEGATIVA"
+                       TO WSV-MOTIVO-RECHAZO
+               ELSE
+                   MOVE WSV-EXPERIENCIA-RAW TO WSV-EXPERIENCIA-AUX
+               END-IF
+           END-IF.
+
+           IF WSS-REGISTRO-VALIDO
+               MOVE 1 TO WSV-IDX-DUP
+               PERFORM 23-BUSCAR-DUPLICADO
+                   UNTIL WSV-IDX-DUP > WSV-CANT-LEIDOS
+                      OR WSS-DUPLICADO-HALLADO
+               IF WSS-DUPLICADO-HALLADO
+                   SET WSS-REGISTRO-INVALIDO TO TRUE
+                   MOVE "POSTULANTE DUPLICADO EN EL LOTE"
+                       TO WSV-MOTIVO-RECHAZO
+               END-IF
+           END-IF.
+
+           IF WSS-REGISTRO-VALIDO
+               IF WSV-CANT-LEIDOS < 9999
+                   ADD 1 TO WSV-CANT-LEIDOS
+                   MOVE WSV-NOMBRE-AUX
+                       TO WSV-NOMBRE-LEIDO(WSV-CANT-LEIDOS)
+                   PERFORM 23B-GRABAR-NOMBRE-CHECKPOINT
+               ELSE
+                   SET WSS-REGISTRO-INVALIDO TO TRUE
+                   MOVE "LOTE EXCEDE EL MAXIMO DE POSTULANTES SOPORTADO"
+                       TO WSV-MOTIVO-RECHAZO
+               END-IF
+           END-IF.
+       22-VALIDAR-POSTULANTE-END.
+       EXIT.
+
+      *----------------------------------------------------------------
+      * Busca el nombre del postulante actual en la tabla de nombres
+      * ya leidos en esta corrida.
+      *----------------------------------------------------------------
+       23-BUSCAR-DUPLICADO.
+           IF WSV-NOMBRE-LEIDO(WSV-IDX-DUP) = WSV-NOMBRE-AUX
+               SET WSS-DUPLICADO-HALLADO TO TRUE
+           ELSE
+               ADD 1 TO WSV-IDX-DUP
+           END-IF.
+       23-BUSCAR-DUPLICADO-END.
+       EXIT.
+
+      *----------------------------------------------------------------
+      * Agrega el nombre recien confirmado a FD-NOMBRES-CONFIRMADOS,
+      * para que el control de duplicados sobreviva a un reinicio.
+      * El archivo queda abierto para agregado durante toda la
+      * corrida (ver 11-ABRIR-ARCHIVOS), asi que aqui solo se
+      * escribe.
+      *----------------------------------------------------------------
+       23B-GRABAR-NOMBRE-CHECKPOINT.
+           WRITE FD-NOMCKP-REC FROM WSV-NOMBRE-AUX.
+       23B-GRABAR-NOMBRE-CHECKPOINT-END.
+       EXIT.
+
+      *----------------------------------------------------------------
+      * Encamina el postulante validado hacia la clasificacion y
+      * calculo, o el postulante rechazado hacia las excepciones.
+      *----------------------------------------------------------------
+       24-PROCESAR-POSTULANTE.
+           PERFORM 22-VALIDAR-POSTULANTE.
+           IF WSS-REGISTRO-VALIDO
+               PERFORM 25-EVALUAR
+               PERFORM 30-CALCULAR-SUELDO
+               PERFORM 26-ACUMULAR-TOTALES
+               PERFORM 27-ESCRIBIR-DETALLE
+               PERFORM 28-ESCRIBIR-SALIDA-CONTA
+           ELSE
+               ADD 1 TO WSV-TOT-RECHAZADOS
+               PERFORM 31-ESCRIBIR-EXCEPCION
+           END-IF.
+      * El checkpoint avanza por cada registro de entrada consumido,
+      * valido o rechazado, para que coincida con el conteo de
+      * registros crudos que 16-OMITIR-POSTULANTE salta al reanudar.
+           PERFORM 29-ACTUALIZAR-CHECKPOINT.
+           PERFORM 21-LEER-POSTULANTE.
+       24-PROCESAR-POSTULANTE-END.
+       EXIT.
+
        25-EVALUAR.
 
            DISPLAY"-----------------------------------"
@@ -90,26 +796,107 @@
 
            WHEN WSS-EXP-JUNIOR
            MOVE WSC-JUNIORS TO WSV-SUELDO-AUX
+           MOVE WSC-JUNIOR TO WSV-CATEGORIA-AUX
            DISPLAY WSV-NOMBRE-AUX ' EL POSTULANTE ES ' WSC-JUNIOR
            DISPLAY "SUELDO DE " WSV-SUELDO-AUX
 
            WHEN WSS-EXP-SEMISR
            MOVE WSC-SEMI-SENIOR TO WSV-SUELDO-AUX
+           MOVE WSC-SEMISR TO WSV-CATEGORIA-AUX
            DISPLAY WSV-NOMBRE-AUX ' EL POSTULANTE ES ' WSC-SEMISR
            DISPLAY "SUELDO DE " WSV-SUELDO-AUX
 
+           WHEN WSS-EXP-PRINCIPAL
+           MOVE WSC-PRINCIPALES TO WSV-SUELDO-AUX
+           MOVE WSC-PRINCIPAL TO WSV-CATEGORIA-AUX
+           DISPLAY WSV-NOMBRE-AUX ' EL POSTULANTE ES ' WSC-PRINCIPAL
+           DISPLAY "SUELDO DE " WSV-SUELDO-AUX
+
            WHEN OTHER
            MOVE WSC-SENIORS TO WSV-SUELDO-AUX
+           MOVE WSC-SENIOR TO WSV-CATEGORIA-AUX
            DISPLAY WSV-NOMBRE-AUX " EL POSTULANTE ES " WSC-SENIOR
            DISPLAY " SUELDO DE " WSV-SUELDO-AUX
 
            END-EVALUATE.
 
+       25-EVALUAR-END.
+           EXIT.
 
+      *----------------------------------------------------------------
+      * Acumula los totales de control por categoria y los montos de
+      * sueldo anual y bono, para la reconciliacion de fin de lote.
+      *----------------------------------------------------------------
+       26-ACUMULAR-TOTALES.
+           EVALUATE TRUE
+               WHEN WSS-EXP-JUNIOR
+                   ADD 1 TO WSV-TOT-JUNIOR
+               WHEN WSS-EXP-SEMISR
+                   ADD 1 TO WSV-TOT-SEMISR
+               WHEN WSS-EXP-PRINCIPAL
+                   ADD 1 TO WSV-TOT-PRINCIPAL
+               WHEN OTHER
+                   ADD 1 TO WSV-TOT-SENIOR
+           END-EVALUATE.
+           ADD 1 TO WSV-TOT-PROCESADOS.
+           ADD WSV-SUELDO-ANUAL-AUX TO WSV-TOT-SUELDO-ANUAL.
+           ADD WSV-BONO-AUX TO WSV-TOT-BONO.
+       26-ACUMULAR-TOTALES-END.
+       EXIT.
 
+      *----------------------------------------------------------------
+      * Escribe el renglon de detalle del postulante en el reporte de
+      * nomina, respetando el quiebre de pagina.
+      *----------------------------------------------------------------
+       27-ESCRIBIR-DETALLE.
+           IF WSV-CANT-LINEAS-PAGINA >= WSC-MAX-LINEAS-PAGINA
+               PERFORM 15-ESCRIBIR-ENCABEZADO
+           END-IF.
+           MOVE WSV-NOMBRE-AUX     TO WSV-LD-NOMBRE.
+           MOVE WSV-CATEGORIA-AUX  TO WSV-LD-CATEGORIA.
+           MOVE WSV-SUELDO-AUX     TO WSV-LD-SUELDO.
+           MOVE WSV-SUELDO-ANUAL-AUX TO WSV-LD-ANUAL.
+           MOVE WSV-BONO-AUX       TO WSV-LD-BONO.
+           WRITE FD-REPORTE-REC FROM WSV-LINEA-DETALLE.
+           ADD 1 TO WSV-CANT-LINEAS-PAGINA.
+       27-ESCRIBIR-DETALLE-END.
+       EXIT.
 
-       25-EVALUAR-END.
-           EXIT.
+      *----------------------------------------------------------------
+      * Escribe el registro de salida para el sistema de Contaduria.
+      *----------------------------------------------------------------
+       28-ESCRIBIR-SALIDA-CONTA.
+           MOVE WSV-NOMBRE-AUX       TO FD-SAL-NOMBRE.
+           MOVE WSV-CATEGORIA-AUX    TO FD-SAL-CATEGORIA.
+           MOVE WSV-SUELDO-AUX       TO FD-SAL-SUELDO.
+           MOVE WSV-SUELDO-ANUAL-AUX TO FD-SAL-ANUAL.
+           MOVE WSV-BONO-AUX         TO FD-SAL-BONO.
+           WRITE FD-SALIDA-REC.
+       28-ESCRIBIR-SALIDA-CONTA-END.
+       EXIT.
+
+      *----------------------------------------------------------------
+      * Actualiza el checkpoint de la corrida luego de consumir un
+      * registro de entrada, sea valido o rechazado (estado pendiente,
+      * para reanudar si el proceso se interrumpe antes del cierre).
+      *----------------------------------------------------------------
+       29-ACTUALIZAR-CHECKPOINT.
+           ADD 1 TO WSV-CANT-ACUM-CHECKPOINT.
+           IF WSC-INTERVALO-CHECKPOINT = 1
+               MOVE 'P' TO WSV-SW-CHECKPOINT-ESTADO
+               PERFORM 17-GRABAR-CHECKPOINT
+           ELSE
+               DIVIDE WSV-CANT-ACUM-CHECKPOINT
+                   BY WSC-INTERVALO-CHECKPOINT
+                   GIVING WSV-COCIENTE-CKP
+                   REMAINDER WSV-RESIDUO-CKP
+               IF WSV-RESIDUO-CKP = 0
+                   MOVE 'P' TO WSV-SW-CHECKPOINT-ESTADO
+                   PERFORM 17-GRABAR-CHECKPOINT
+               END-IF
+           END-IF.
+       29-ACTUALIZAR-CHECKPOINT-END.
+       EXIT.
 
        30-CALCULAR-SUELDO.
 
@@ -127,13 +914,116 @@
            WHEN 5
            WHEN 6
                COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 250/100
+           WHEN 7
+           WHEN 8
+           WHEN 9
+               COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 300/100
+           WHEN OTHER
+               COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 350/100
 
            END-EVALUATE.
 
                DISPLAY "SU SUELDO ANUAL ES DE $ " WSV-SUELDO-ANUAL-AUX
                DISPLAY "SU BONO ES DE $ " WSV-BONO-AUX.
-               INITIALIZE WSV-POSTULANTE-AUX.
 
        30-CALCULAR-SUELDO-END.
        EXIT.
+
+      *----------------------------------------------------------------
+      * Escribe el renglon de excepcion para un postulante rechazado.
+      *----------------------------------------------------------------
+       31-ESCRIBIR-EXCEPCION.
+           MOVE WSV-NOMBRE-AUX       TO WSV-LE-NOMBRE.
+           MOVE WSV-EXPERIENCIA-RAW  TO WSV-LE-EXPERIENCIA.
+           MOVE WSV-MOTIVO-RECHAZO   TO WSV-LE-MOTIVO.
+           WRITE FD-EXCEPCION-REC FROM WSV-LINEA-EXCEPCION.
+           DISPLAY "POSTULANTE RECHAZADO: " WSV-NOMBRE-AUX
+                   " - " WSV-MOTIVO-RECHAZO.
+       31-ESCRIBIR-EXCEPCION-END.
+       EXIT.
+
+      *----------------------------------------------------------------
+      * Cierre de la corrida: totales de control, bitacora de
+      * auditoria, checkpoint final y cierre de archivos.
+      *----------------------------------------------------------------
+       90-CIERRE.
+           PERFORM 91-ESCRIBIR-TOTALES-CONTROL.
+           PERFORM 92-ESCRIBIR-AUDITORIA.
+           MOVE 'C' TO WSV-SW-CHECKPOINT-ESTADO.
+           PERFORM 17-GRABAR-CHECKPOINT.
+           PERFORM 17B-LIMPIAR-NOMBRES-CHECKPOINT.
+           PERFORM 17C-LIMPIAR-CHECKPOINT.
+           PERFORM 93-CERRAR-ARCHIVOS.
+       90-CIERRE-END.
+       EXIT.
+
+      *----------------------------------------------------------------
+      * Imprime el bloque de totales de control / reconciliacion al
+      * final del reporte de nomina.
+      *----------------------------------------------------------------
+       91-ESCRIBIR-TOTALES-CONTROL.
+           WRITE FD-REPORTE-REC FROM WSV-LINEA-EN-BLANCO.
+           WRITE FD-REPORTE-REC FROM WSV-LINEA-CONTROL-TOTALES.
+           MOVE WSV-TOT-JUNIOR       TO WSV-LC-JUNIOR.
+           MOVE WSV-TOT-SEMISR       TO WSV-LC-SEMISR.
+           MOVE WSV-TOT-SENIOR       TO WSV-LC-SENIOR.
+           MOVE WSV-TOT-PRINCIPAL    TO WSV-LC-PRINCIPAL.
+           MOVE WSV-TOT-RECHAZADOS   TO WSV-LC-RECHAZADOS.
+           WRITE FD-REPORTE-REC FROM WSV-LINEA-CANTIDADES.
+           MOVE WSV-TOT-SUELDO-ANUAL TO WSV-LT-ANUAL.
+           MOVE WSV-TOT-BONO         TO WSV-LT-BONO.
+           WRITE FD-REPORTE-REC FROM WSV-LINEA-TOTAL.
+           DISPLAY "POSTULANTES JUNIOR    : " WSV-TOT-JUNIOR.
+           DISPLAY "POSTULANTES SEMISR    : " WSV-TOT-SEMISR.
+           DISPLAY "POSTULANTES SENIOR    : " WSV-TOT-SENIOR.
+           DISPLAY "POSTULANTES STAFF     : " WSV-TOT-PRINCIPAL.
+           DISPLAY "POSTULANTES RECHAZADOS: " WSV-TOT-RECHAZADOS.
+           DISPLAY "TOTAL SUELDOS ANUALES : " WSV-TOT-SUELDO-ANUAL.
+           DISPLAY "TOTAL BONOS           : " WSV-TOT-BONO.
+       91-ESCRIBIR-TOTALES-CONTROL-END.
+       EXIT.
+
+      *----------------------------------------------------------------
+      * Agrega un registro a la bitacora de auditoria de la corrida.
+      * OPEN EXTEND solo cae a OPEN OUTPUT cuando la bitacora todavia
+      * no existe (status '35'); cualquier otro status de EXTEND es un
+      * error de E/S real y no debe tratarse como "archivo nuevo", ya
+      * que OPEN OUTPUT trunca la bitacora y perderia el historial de
+      * auditoria de corridas anteriores.
+      *----------------------------------------------------------------
+       92-ESCRIBIR-AUDITORIA.
+           OPEN EXTEND FD-AUDITORIA.
+           IF WSV-FS-AUDITORIA = '35'
+               OPEN OUTPUT FD-AUDITORIA
+           ELSE
+               IF WSV-FS-AUDITORIA NOT = '00'
+                   DISPLAY "ERROR FATAL ABRIENDO BITACORA DE "
+                           "AUDITORIA, STATUS " WSV-FS-AUDITORIA
+                   STOP RUN
+               END-IF
+           END-IF.
+           MOVE WSV-FECHA-CORRIDA    TO WSV-AUD-FECHA.
+           MOVE WSV-HORA-CORRIDA     TO WSV-AUD-HORA.
+           MOVE WSV-USUARIO-CORRIDA  TO WSV-AUD-USUARIO.
+           MOVE WSV-TOT-PROCESADOS   TO WSV-AUD-PROCESADOS.
+           MOVE WSV-TOT-RECHAZADOS   TO WSV-AUD-RECHAZADOS.
+           MOVE WSV-TOT-SUELDO-ANUAL TO WSV-AUD-TOT-ANUAL.
+           MOVE WSV-TOT-BONO         TO WSV-AUD-TOT-BONO.
+           MOVE WSC-TARIFA-VERSION   TO WSV-AUD-VERSION.
+           WRITE FD-AUDIT-REC FROM WSV-LINEA-AUDITORIA.
+           CLOSE FD-AUDITORIA.
+       92-ESCRIBIR-AUDITORIA-END.
+       EXIT.
+
+      *----------------------------------------------------------------
+      * Cierra los archivos abiertos durante la corrida.
+      *----------------------------------------------------------------
+       93-CERRAR-ARCHIVOS.
+           CLOSE FD-POSTULANTES.
+           CLOSE FD-REPORTE.
+           CLOSE FD-EXCEPCIONES.
+           CLOSE FD-SALIDA-CONTA.
+       93-CERRAR-ARCHIVOS-END.
+       EXIT.
+
        END PROGRAM YOUR-PROGRAM-NAME.
